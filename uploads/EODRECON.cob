@@ -0,0 +1,336 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  EODRECON.
+000030 AUTHOR.      R HOLLOWAY.
+000040 INSTALLATION. RETAIL BANKING SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ------------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------- ----  --------------------------------------------
+000120*    08/09/2026 RH    ORIGINAL PROGRAM - END-OF-DAY RECONCILIATION
+000130*                     OFF THE ATM TRANSACTION-LOG AND ACCOUNT
+000140*                     MASTER, ONE LINE PER ACCOUNT PLUS A GRAND
+000150*                     TOTAL, SO THE CASH DRAWER CAN BE TIED OUT.
+000155*    08/09/2026 RH    ADDED RCVR-FEE TO THE WITHDRAWAL-TOTAL
+000156*                     EVALUATE SO A RECOVERED OVERDRAFT FEE TIES
+000157*                     OUT THE SAME AS ANY OTHER FEE POSTING.
+000158*    08/09/2026 RH    ER-ACCOUNT-TABLE ENTRY BUILD NOW CHECKS THE
+000159*                     200-ENTRY CAP BEFORE ADDING AN ACCOUNT AND
+000160*                     WARNS AND SKIPS RATHER THAN RUNNING PAST IT.
+000162*    08/09/2026 RH    REPORT LINE NOW FLAGS ANY ACCOUNT WITH A
+000163*                     PENDING CHECKPOINT INSTEAD OF QUIETLY PRINTING
+000164*                     ITS PRE-RECOVERY BALANCE AS IF IT TIED OUT.
+000165******************************************************************
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT ACCOUNT-MASTER  ASSIGN TO "ACCTMAST"
+000220     ORGANIZATION IS INDEXED
+000230     ACCESS MODE IS SEQUENTIAL
+000240     RECORD KEY IS ACCT-NUMBER
+000250     FILE STATUS IS ER-ACCT-FS.
+000260
+000270     SELECT TRANSACTION-LOG ASSIGN TO "TXNLOG"
+000280     ORGANIZATION IS LINE SEQUENTIAL
+000290     FILE STATUS IS ER-TXN-FS.
+000300
+000310     SELECT RECON-REPORT    ASSIGN TO "RECONRPT"
+000320     ORGANIZATION IS LINE SEQUENTIAL
+000330     FILE STATUS IS ER-RPT-FS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  ACCOUNT-MASTER
+000380     LABEL RECORDS ARE STANDARD.
+000390     COPY ACCTREC.
+000400
+000410 FD  TRANSACTION-LOG
+000420     LABEL RECORDS ARE STANDARD.
+000430     COPY TXNREC.
+000440
+000450 FD  RECON-REPORT
+000460     LABEL RECORDS ARE STANDARD.
+000470 01  RECON-REPORT-LINE           PIC X(80).
+000480
+000490 WORKING-STORAGE SECTION.
+000500******************************************************************
+000510*    FILE STATUS AND SWITCHES
+000520******************************************************************
+000530 01  ER-ACCT-FS               PIC X(02)  VALUE "00".
+000540 01  ER-TXN-FS                PIC X(02)  VALUE "00".
+000550 01  ER-RPT-FS                PIC X(02)  VALUE "00".
+000560
+000570 01  ER-ACCT-EOF-SW           PIC X(01)  VALUE 'N'.
+000580     88  ER-ACCT-EOF                  VALUE 'Y'.
+000590
+000600 01  ER-TXN-EOF-SW            PIC X(01)  VALUE 'N'.
+000610     88  ER-TXN-EOF                   VALUE 'Y'.
+000620
+000630 01  ER-FOUND-SW              PIC X(01)  VALUE 'N'.
+000640     88  ER-FOUND                     VALUE 'Y'.
+000650
+000660******************************************************************
+000670*    PER-ACCOUNT ACCUMULATOR TABLE
+000680******************************************************************
+000690 01  ER-ACCOUNT-TABLE.
+000700     05  ER-ACCOUNT-ENTRY OCCURS 200 TIMES INDEXED BY ER-IDX.
+000710     10  ER-ACCT-NUMBER        PIC 9(06).
+000720     10  ER-OPEN-BALANCE       PIC S9(07)V99.
+000730     10  ER-DEPOSIT-TOTAL      PIC S9(07)V99.
+000740     10  ER-WITHDRAWAL-TOTAL   PIC S9(07)V99.
+000750     10  ER-CLOSE-BALANCE      PIC S9(07)V99.
+000755     10  ER-CKPT-FLAG          PIC X(01).
+000760 77  ER-ACCT-COUNT             PIC 9(04)  VALUE 0.
+000770 77  ER-MATCH-IDX              PIC 9(04)  VALUE 0.
+000780
+000790******************************************************************
+000800*    GRAND TOTALS AND REPORT WORK FIELDS
+000810******************************************************************
+000820 77  ER-GRAND-OPEN             PIC S9(09)V99 VALUE 0.
+000830 77  ER-GRAND-DEP              PIC S9(09)V99 VALUE 0.
+000840 77  ER-GRAND-WD               PIC S9(09)V99 VALUE 0.
+000850 77  ER-GRAND-CLOSE            PIC S9(09)V99 VALUE 0.
+000860 77  ER-RUN-DATE               PIC 9(08).
+000870
+000880 01  ER-REPORT-ACCT-LINE.
+000890     05  FILLER                PIC X(06)  VALUE SPACES.
+000900     05  RL-ACCT-NUMBER        PIC 9(06).
+000910     05  FILLER                PIC X(04)  VALUE SPACES.
+000920     05  RL-OPEN-BALANCE       PIC -(7)9.99.
+000930     05  FILLER                PIC X(04)  VALUE SPACES.
+000940     05  RL-DEPOSIT-TOTAL      PIC -(7)9.99.
+000950     05  FILLER                PIC X(04)  VALUE SPACES.
+000960     05  RL-WITHDRAWAL-TOTAL   PIC -(7)9.99.
+000970     05  FILLER                PIC X(04)  VALUE SPACES.
+000980     05  RL-CLOSE-BALANCE      PIC -(7)9.99.
+000983     05  FILLER                PIC X(04)  VALUE SPACES.
+000986     05  RL-CKPT-FLAG          PIC X(26).
+000990
+001000 01  ER-REPORT-GRAND-LINE.
+001010     05  FILLER                PIC X(12)  VALUE SPACES.
+001020     05  GL-OPEN-BALANCE       PIC -(9)9.99.
+001030     05  FILLER                PIC X(02)  VALUE SPACES.
+001040     05  GL-DEPOSIT-TOTAL      PIC -(9)9.99.
+001050     05  FILLER                PIC X(02)  VALUE SPACES.
+001060     05  GL-WITHDRAWAL-TOTAL   PIC -(9)9.99.
+001070     05  FILLER                PIC X(02)  VALUE SPACES.
+001080     05  GL-CLOSE-BALANCE      PIC -(9)9.99.
+001090
+001100 PROCEDURE DIVISION.
+001110******************************************************************
+001120*    0000-MAINLINE
+001130******************************************************************
+001140 0000-MAINLINE.
+001150     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001160     PERFORM 2000-LOAD-ACCOUNTS THRU 2000-EXIT.
+001170     PERFORM 3000-APPLY-TRANSACTIONS THRU 3000-EXIT.
+001180     PERFORM 4000-COMPUTE-OPENING THRU 4000-EXIT.
+001190     PERFORM 5000-PRINT-REPORT THRU 5000-EXIT.
+001200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001210     STOP RUN.
+001220
+001230******************************************************************
+001240*    1000-INITIALIZE
+001250******************************************************************
+001260 1000-INITIALIZE.
+001270     ACCEPT ER-RUN-DATE FROM DATE YYYYMMDD.
+001280     OPEN INPUT ACCOUNT-MASTER.
+001290     OPEN INPUT TRANSACTION-LOG.
+001300     OPEN OUTPUT RECON-REPORT.
+001310     MOVE "END-OF-DAY RECONCILIATION REPORT" TO RECON-REPORT-LINE.
+001320     WRITE RECON-REPORT-LINE.
+001330     STRING "RUN DATE: " DELIMITED BY SIZE
+001340     ER-RUN-DATE DELIMITED BY SIZE
+001350     INTO RECON-REPORT-LINE.
+001360     WRITE RECON-REPORT-LINE.
+001370     MOVE SPACES TO RECON-REPORT-LINE.
+001380     WRITE RECON-REPORT-LINE.
+001390     STRING "ACCOUNT" DELIMITED BY SIZE
+001400     "    OPENING BAL" DELIMITED BY SIZE
+001410     "    DEPOSITS" DELIMITED BY SIZE
+001420     "    WITHDRAWALS" DELIMITED BY SIZE
+001430     "    CLOSING BAL" DELIMITED BY SIZE
+001435     "    FLAG" DELIMITED BY SIZE
+001440     INTO RECON-REPORT-LINE.
+001450     WRITE RECON-REPORT-LINE.
+001460 1000-EXIT.
+001470     EXIT.
+001480
+001490******************************************************************
+001500*    2000-LOAD-ACCOUNTS
+001510*    SEQUENTIAL PASS OVER ACCOUNT-MASTER - SEEDS THE TABLE WITH
+001520*    TODAY'S CLOSING BALANCE FOR EVERY ACCOUNT ON FILE.
+001530******************************************************************
+001540 2000-LOAD-ACCOUNTS.
+001550     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+001560     PERFORM UNTIL ER-ACCT-EOF
+001570     PERFORM 2200-ADD-ACCOUNT-ENTRY THRU 2200-EXIT
+001580     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT
+001590     END-PERFORM.
+001600 2000-EXIT.
+001610     EXIT.
+001620
+001630 2100-READ-ACCOUNT.
+001640     READ ACCOUNT-MASTER NEXT
+001650     AT END
+001660     MOVE 'Y' TO ER-ACCT-EOF-SW
+001670     END-READ.
+001680 2100-EXIT.
+001690     EXIT.
+001700
+001710 2200-ADD-ACCOUNT-ENTRY.
+001715     IF ER-ACCT-COUNT >= 200
+001716     DISPLAY "ER-ACCOUNT-TABLE FULL AT 200 ENTRIES - ACCOUNT "
+001717     ACCT-NUMBER " SKIPPED FROM THE RECONCILIATION."
+001718     GO TO 2200-EXIT
+001719     END-IF.
+001720     ADD 1 TO ER-ACCT-COUNT.
+001730     MOVE ACCT-NUMBER  TO ER-ACCT-NUMBER(ER-ACCT-COUNT).
+001740     MOVE ACCT-BALANCE TO ER-CLOSE-BALANCE(ER-ACCT-COUNT).
+001750     MOVE ZERO TO ER-DEPOSIT-TOTAL(ER-ACCT-COUNT).
+001760     MOVE ZERO TO ER-WITHDRAWAL-TOTAL(ER-ACCT-COUNT).
+001770     MOVE ZERO TO ER-OPEN-BALANCE(ER-ACCT-COUNT).
+001775     MOVE ACCT-CKPT-STATUS TO ER-CKPT-FLAG(ER-ACCT-COUNT).
+001780 2200-EXIT.
+001790     EXIT.
+001800
+001810******************************************************************
+001820*    3000-APPLY-TRANSACTIONS
+001830*    SEQUENTIAL PASS OVER TODAY'S TRANSACTION-LOG ENTRIES -
+001840*    ACCUMULATES DEPOSIT AND WITHDRAWAL TOTALS PER ACCOUNT.
+001850******************************************************************
+001860 3000-APPLY-TRANSACTIONS.
+001870     PERFORM 3100-READ-LOG THRU 3100-EXIT.
+001880     PERFORM UNTIL ER-TXN-EOF
+001890     IF TXN-DATE = ER-RUN-DATE
+001900     PERFORM 3200-FIND-ACCOUNT THRU 3200-EXIT
+001910     IF ER-FOUND
+001920     PERFORM 3300-POST-ENTRY THRU 3300-EXIT
+001930     END-IF
+001940     END-IF
+001950     PERFORM 3100-READ-LOG THRU 3100-EXIT
+001960     END-PERFORM.
+001970 3000-EXIT.
+001980     EXIT.
+001990
+002000 3100-READ-LOG.
+002010     READ TRANSACTION-LOG
+002020     AT END
+002030     MOVE 'Y' TO ER-TXN-EOF-SW
+002040     END-READ.
+002050 3100-EXIT.
+002060     EXIT.
+002070
+002080 3200-FIND-ACCOUNT.
+002090     MOVE 'N' TO ER-FOUND-SW.
+002100     MOVE 0 TO ER-MATCH-IDX.
+002110     PERFORM 3210-COMPARE-ACCOUNT
+002120     VARYING ER-IDX FROM 1 BY 1
+002130     UNTIL ER-IDX > ER-ACCT-COUNT OR ER-FOUND.
+002140 3200-EXIT.
+002150     EXIT.
+002160
+002170 3210-COMPARE-ACCOUNT.
+002180     IF ER-ACCT-NUMBER(ER-IDX) = TXN-ACCOUNT
+002190     SET ER-FOUND TO TRUE
+002200     MOVE ER-IDX TO ER-MATCH-IDX
+002210     END-IF.
+002220 3210-EXIT.
+002230     EXIT.
+002240
+002250 3300-POST-ENTRY.
+002260     EVALUATE TXN-TYPE
+002270     WHEN "DEPOSIT"
+002280     ADD TXN-AMOUNT TO ER-DEPOSIT-TOTAL(ER-MATCH-IDX)
+002290     WHEN "INTEREST"
+002300     ADD TXN-AMOUNT TO ER-DEPOSIT-TOTAL(ER-MATCH-IDX)
+002310     WHEN "WITHDRAWAL"
+002320     ADD TXN-AMOUNT TO ER-WITHDRAWAL-TOTAL(ER-MATCH-IDX)
+002330     WHEN "OD-FEE"
+002340     ADD TXN-AMOUNT TO ER-WITHDRAWAL-TOTAL(ER-MATCH-IDX)
+002350     WHEN "RECOVERY"
+002360     ADD TXN-AMOUNT TO ER-WITHDRAWAL-TOTAL(ER-MATCH-IDX)
+002365     WHEN "RCVR-FEE"
+002366     ADD TXN-AMOUNT TO ER-WITHDRAWAL-TOTAL(ER-MATCH-IDX)
+002370     WHEN OTHER
+002380     CONTINUE
+002390     END-EVALUATE.
+002400 3300-EXIT.
+002410     EXIT.
+002420
+002430******************************************************************
+002440*    4000-COMPUTE-OPENING
+002450*    OPENING BALANCE = CLOSING BALANCE - TODAY'S DEPOSITS +
+002460*    TODAY'S WITHDRAWALS, SO EACH LINE TIES BACK TO ITSELF.
+002470******************************************************************
+002480 4000-COMPUTE-OPENING.
+002490     PERFORM 4100-COMPUTE-ACCOUNT-OPENING
+002500     VARYING ER-IDX FROM 1 BY 1
+002510     UNTIL ER-IDX > ER-ACCT-COUNT.
+002520 4000-EXIT.
+002530     EXIT.
+002540
+002550 4100-COMPUTE-ACCOUNT-OPENING.
+002560     COMPUTE ER-OPEN-BALANCE(ER-IDX) =
+002570     ER-CLOSE-BALANCE(ER-IDX)
+002580     - ER-DEPOSIT-TOTAL(ER-IDX)
+002590     + ER-WITHDRAWAL-TOTAL(ER-IDX).
+002600     ADD ER-OPEN-BALANCE(ER-IDX)     TO ER-GRAND-OPEN.
+002610     ADD ER-DEPOSIT-TOTAL(ER-IDX)    TO ER-GRAND-DEP.
+002620     ADD ER-WITHDRAWAL-TOTAL(ER-IDX) TO ER-GRAND-WD.
+002630     ADD ER-CLOSE-BALANCE(ER-IDX)    TO ER-GRAND-CLOSE.
+002640 4100-EXIT.
+002650     EXIT.
+002660
+002670******************************************************************
+002680*    5000-PRINT-REPORT
+002690******************************************************************
+002700 5000-PRINT-REPORT.
+002710     PERFORM 5100-PRINT-ACCOUNT-LINE
+002720     VARYING ER-IDX FROM 1 BY 1
+002730     UNTIL ER-IDX > ER-ACCT-COUNT.
+002740     PERFORM 5200-PRINT-GRAND-TOTAL THRU 5200-EXIT.
+002750 5000-EXIT.
+002760     EXIT.
+002770
+002780 5100-PRINT-ACCOUNT-LINE.
+002790     MOVE ER-ACCT-NUMBER(ER-IDX)      TO RL-ACCT-NUMBER.
+002800     MOVE ER-OPEN-BALANCE(ER-IDX)     TO RL-OPEN-BALANCE.
+002810     MOVE ER-DEPOSIT-TOTAL(ER-IDX)    TO RL-DEPOSIT-TOTAL.
+002820     MOVE ER-WITHDRAWAL-TOTAL(ER-IDX) TO RL-WITHDRAWAL-TOTAL.
+002830     MOVE ER-CLOSE-BALANCE(ER-IDX)    TO RL-CLOSE-BALANCE.
+002833     IF ER-CKPT-FLAG(ER-IDX) = 'Y'
+002836     MOVE "*** PENDING CHECKPOINT ***" TO RL-CKPT-FLAG
+002839     ELSE
+002842     MOVE SPACES TO RL-CKPT-FLAG
+002845     END-IF.
+002847     WRITE RECON-REPORT-LINE FROM ER-REPORT-ACCT-LINE.
+002850 5100-EXIT.
+002860     EXIT.
+002870
+002880 5200-PRINT-GRAND-TOTAL.
+002890     MOVE SPACES TO RECON-REPORT-LINE.
+002900     WRITE RECON-REPORT-LINE.
+002910     MOVE "GRAND TOTAL" TO RECON-REPORT-LINE.
+002920     WRITE RECON-REPORT-LINE.
+002930     MOVE ER-GRAND-OPEN  TO GL-OPEN-BALANCE.
+002940     MOVE ER-GRAND-DEP   TO GL-DEPOSIT-TOTAL.
+002950     MOVE ER-GRAND-WD    TO GL-WITHDRAWAL-TOTAL.
+002960     MOVE ER-GRAND-CLOSE TO GL-CLOSE-BALANCE.
+002970     WRITE RECON-REPORT-LINE FROM ER-REPORT-GRAND-LINE.
+002980 5200-EXIT.
+002990     EXIT.
+003000
+003010******************************************************************
+003020*    9000-TERMINATE
+003030******************************************************************
+003040 9000-TERMINATE.
+003050     CLOSE ACCOUNT-MASTER.
+003060     CLOSE TRANSACTION-LOG.
+003070     CLOSE RECON-REPORT.
+003080     DISPLAY "EOD RECONCILIATION COMPLETE. SEE RECONRPT.".
+003090 9000-EXIT.
+003100     EXIT.
