@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK:  TXNREC.CPY
+      *    RECORD LAYOUT FOR THE ATM TRANSACTION LOG FILE (TXNLOG).
+      *    ONE RECORD IS APPENDED FOR EVERY DEPOSIT, WITHDRAWAL,
+      *    OVERDRAFT FEE, INTEREST POSTING, AND CHECKPOINT RECOVERY
+      *    EVENT SO ACTIVITY CAN BE RECONSTRUCTED AFTER THE FACT.
+      ******************************************************************
+       01  TRANSACTION-RECORD.
+           05  TXN-DATE                PIC 9(08).
+           05  TXN-TIME                PIC 9(08).
+           05  TXN-ACCOUNT             PIC 9(06).
+           05  TXN-TYPE                PIC X(10).
+           05  TXN-AMOUNT              PIC S9(07)V99.
+           05  TXN-BALANCE             PIC S9(07)V99.
+           05  FILLER                  PIC X(19)  VALUE SPACES.
