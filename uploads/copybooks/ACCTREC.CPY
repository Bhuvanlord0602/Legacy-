@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    COPYBOOK:  ACCTREC.CPY
+      *    RECORD LAYOUT FOR THE ATM ACCOUNT MASTER FILE (ACCTMAST).
+      *    KEYED BY ACCT-NUMBER.  CARRIES THE PIN, THE CURRENT
+      *    BALANCE, LOCKOUT/STATUS INFORMATION, THE DAILY WITHDRAWAL
+      *    WATERMARK, AND THE IN-FLIGHT CHECKPOINT MARKER (PRINCIPAL
+      *    PLUS OVERDRAFT FEE, IF ANY) USED TO RECOVER A WITHDRAWAL
+      *    THAT WAS INTERRUPTED BY AN ABEND.  ACCT-CKPT-DATE/TIME RECORD
+      *    THE MOMENT THE MARKER WAS SET, SO RECOVERY CAN TELL ITS OWN
+      *    INTERRUPTED TRANSACTION APART FROM UNRELATED LOG HISTORY.
+      ******************************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(06).
+           05  ACCT-PIN                PIC 9(04).
+           05  ACCT-PIN-TRIES          PIC 9(01).
+           05  ACCT-STATUS             PIC X(01).
+               88  ACCT-ACTIVE                 VALUE 'A'.
+               88  ACCT-LOCKED                 VALUE 'L'.
+           05  ACCT-TYPE               PIC X(01).
+               88  ACCT-TYPE-SAVINGS           VALUE 'S'.
+               88  ACCT-TYPE-CHECKING          VALUE 'C'.
+           05  ACCT-BALANCE            PIC S9(07)V99.
+           05  ACCT-OVERDRAFT-LIMIT    PIC 9(06)V99.
+           05  ACCT-DAILY-WD-DATE      PIC 9(08).
+           05  ACCT-DAILY-WD-TOTAL     PIC 9(06)V99.
+           05  ACCT-CKPT-STATUS        PIC X(01).
+               88  ACCT-CKPT-CLEAR             VALUE 'N'.
+               88  ACCT-CKPT-PENDING           VALUE 'Y'.
+           05  ACCT-CKPT-AMOUNT        PIC S9(07)V99.
+           05  ACCT-CKPT-FEE           PIC S9(05)V99.
+           05  ACCT-CKPT-DATE          PIC 9(08).
+           05  ACCT-CKPT-TIME          PIC 9(08).
+           05  FILLER                  PIC X(03)  VALUE SPACES.
