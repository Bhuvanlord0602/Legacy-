@@ -0,0 +1,770 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  MINI-ATM.
+000030 AUTHOR.      R HOLLOWAY.
+000040 INSTALLATION. RETAIL BANKING SYSTEMS.
+000050 DATE-WRITTEN. 01/05/2022.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ------------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------- ----  --------------------------------------------
+000120*    01/05/2022 RH    ORIGINAL PROGRAM - SINGLE SHARED PIN AND
+000130*                     IN-MEMORY BALANCE ONLY.
+000140*    08/09/2026 RH    REPLACED THE WORKING-STORAGE BALANCE WITH
+000150*                     AN INDEXED ACCOUNT-MASTER FILE SO BALANCES
+000160*                     PERSIST ACROSS RUNS.
+000170*    08/09/2026 RH    ADDED TRANSACTION-LOG FILE - EVERY DEPOSIT,
+000180*                     WITHDRAWAL, FEE AND RECOVERY IS APPENDED.
+000190*    08/09/2026 RH    LOGIN NOW PROMPTS FOR ACCOUNT NUMBER AND
+000200*                     LOOKS UP PIN/BALANCE ON ACCOUNT-MASTER -
+000210*                     NO MORE SINGLE SHARED PIN.
+000220*    08/09/2026 RH    ADDED 3-TRY PIN LOCKOUT - ACCOUNT IS MARKED
+000230*                     LOCKED ON ACCOUNT-MASTER AFTER THE 3RD MISS.
+000240*    08/09/2026 RH    ADDED MINI STATEMENT MENU OPTION - SHOWS
+000250*                     LAST 10 TRANSACTION-LOG ENTRIES FOR ACCOUNT.
+000260*    08/09/2026 RH    ADDED DAILY WITHDRAWAL LIMIT CHECK, TRACKED
+000270*                     PER ACCOUNT AND RESET BY CALENDAR DATE.
+000280*    08/09/2026 RH    ADDED OVERDRAFT PROTECTION - WITHDRAWALS
+000290*                     WITHIN THE ACCOUNT OVERDRAFT LIMIT NOW POST
+000300*                     WITH A FLAT FEE INSTEAD OF BEING REFUSED.
+000310*    08/09/2026 RH    ADDED CHECKPOINT MARKER AROUND THE WITHDRAW
+000320*                     DEBIT SO AN ABEND BETWEEN THE SUBTRACT AND
+000330*                     THE REWRITE CAN BE DETECTED AND RESOLVED ON
+000340*                     THE NEXT RUN INSTEAD OF RISKING A DOUBLE
+000350*                     DEBIT.
+000360*    08/09/2026 RH    PIN LOCKOUT COUNT NOW LIVES ON THE ACCOUNT
+000370*                     RECORD (ACCT-PIN-TRIES) INSTEAD OF A FLAT
+000380*                     WORKING-STORAGE COUNTER, SO A RUN OF BAD
+000390*                     PINS IS CHARGED TO THE ACCOUNT THAT WAS
+000400*                     ACTUALLY MISTYPED.
+000410*    08/09/2026 RH    CHECKPOINT NOW COVERS THE OVERDRAFT FEE
+000420*                     (ACCT-CKPT-FEE) AS WELL AS THE PRINCIPAL,
+000430*                     ADDS A RECOVERED WITHDRAWAL BACK INTO THE
+000440*                     DAILY WITHDRAWAL WATERMARK, AND CHECKS THE
+000450*                     LOG BEFORE WRITING A RECOVERY ENTRY SO A
+000460*                     WITHDRAWAL THAT WAS ALREADY LOGGED BEFORE
+000470*                     THE ABEND ISN'T COUNTED TWICE.
+000480*    08/09/2026 RH    MINI STATEMENT NOW WALKS THE CIRCULAR
+000490*                     BUFFER FROM ITS OLDEST SLOT SO ENTRIES
+000500*                     PRINT IN TRUE CHRONOLOGICAL ORDER ONCE AN
+000510*                     ACCOUNT HAS MORE THAN 10 LOGGED ENTRIES.
+000520*    08/09/2026 RH    2500-RESOLVE-CHECKPOINT'S ALREADY-LOGGED
+000530*                     CHECK NOW ALSO RECOGNIZES ITS OWN RECOVERY/
+000540*                     RCVR-FEE ENTRIES, SO A SECOND ABEND DURING
+000550*                     RECOVERY ITSELF DOES NOT LOG THE SAME DEBIT
+000560*                     TWICE ON RESTART.
+000570*    08/09/2026 RH    ATM-PIN-TRIES IS NOW ONLY BUMPED WHEN THE
+000580*                     ACCOUNT NUMBER ENTERED IS NOT ON FILE, NOT
+000590*                     ON EVERY LOGIN ATTEMPT, SO BAD PINS ON A
+000600*                     REAL ACCOUNT CAN NO LONGER TRIP THE SESSION-
+000610*                     WIDE NOT-FOUND COUNTER.
+000620*    08/09/2026 RH    DEPOSIT NOW WRITES ITS LOG ENTRY BEFORE THE
+000630*                     BALANCE REWRITE, MATCHING THE WITHDRAWAL
+000640*                     PARAGRAPHS, SO A BALANCE CHANGE IS NEVER
+000650*                     PERSISTED WITHOUT A LOG ENTRY BEHIND IT.
+000660*    08/09/2026 RH    OVERDRAFT WITHDRAWAL NOW LOGS THE WITHDRAWAL
+000670*                     BEFORE SUBTRACTING THE FEE, SO THE
+000680*                     WITHDRAWAL ENTRY'S BALANCE REFLECTS ONLY THE
+000690*                     PRINCIPAL DEBIT, NOT THE FEE AS WELL.
+000700*    08/09/2026 RH    ADDED ACCT-CKPT-DATE/TIME TO ACCTREC.CPY,
+000710*                     STAMPED THE MOMENT A CHECKPOINT IS SET.
+000720*                     2600-FIND-LAST-LOG-ENTRIES NOW ONLY LOOKS AT
+000730*                     LOG ENTRIES AT OR AFTER THAT MOMENT, SO
+000740*                     RECOVERY CAN NO LONGER MISTAKE AN OLDER,
+000750*                     UNRELATED ENTRY FOR THE SAME ACCOUNT AS
+000760*                     EVIDENCE THE INTERRUPTED WITHDRAWAL WAS
+000770*                     ALREADY LOGGED. THE RECOVERED AMOUNT IS ALSO
+000780*                     ONLY FOLDED BACK INTO THE DAILY WITHDRAWAL
+000790*                     WATERMARK WHEN THE CHECKPOINT WAS SET ON
+000800*                     TODAY'S DATE, SO AN OVERNIGHT RECOVERY NO
+000810*                     LONGER EATS INTO A DAY THE CUSTOMER NEVER
+000820*                     TRANSACTED ON.
+000830******************************************************************
+000840
+000850 ENVIRONMENT DIVISION.
+000860 INPUT-OUTPUT SECTION.
+000870 FILE-CONTROL.
+000880     SELECT ACCOUNT-MASTER  ASSIGN TO "ACCTMAST"
+000890     ORGANIZATION IS INDEXED
+000900     ACCESS MODE IS DYNAMIC
+000910     RECORD KEY IS ACCT-NUMBER
+000920     FILE STATUS IS ATM-ACCT-FS.
+000930
+000940     SELECT TRANSACTION-LOG ASSIGN TO "TXNLOG"
+000950     ORGANIZATION IS LINE SEQUENTIAL
+000960     FILE STATUS IS ATM-TXN-FS.
+000970
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  ACCOUNT-MASTER
+001010     LABEL RECORDS ARE STANDARD.
+001020     COPY ACCTREC.
+001030
+001040 FD  TRANSACTION-LOG
+001050     LABEL RECORDS ARE STANDARD.
+001060     COPY TXNREC.
+001070
+001080 WORKING-STORAGE SECTION.
+001090******************************************************************
+001100*    FILE STATUS AND SWITCHES
+001110******************************************************************
+001120 01  ATM-ACCT-FS             PIC X(02)  VALUE "00".
+001130 01  ATM-TXN-FS              PIC X(02)  VALUE "00".
+001140
+001150 01  ATM-CONTINUE-SW         PIC X(01)  VALUE 'Y'.
+001160
+001170 01  ATM-LOGIN-RESULT-SW     PIC X(01)  VALUE 'P'.
+001180     88  ATM-LOGIN-OK                VALUE 'O'.
+001190     88  ATM-LOGIN-DENIED            VALUE 'D'.
+001200     88  ATM-LOGIN-PENDING           VALUE 'P'.
+001210
+001220 01  ATM-ACCT-FOUND-SW       PIC X(01)  VALUE 'N'.
+001230     88  ATM-ACCT-FOUND              VALUE 'Y'.
+001240     88  ATM-ACCT-NOT-FOUND          VALUE 'N'.
+001250
+001260 01  ATM-TXN-EOF-SW          PIC X(01)  VALUE 'N'.
+001270     88  ATM-TXN-EOF                 VALUE 'Y'.
+001280
+001290******************************************************************
+001300*    LOGIN AND MENU WORK FIELDS
+001310******************************************************************
+001320 77  ATM-ENTERED-PIN         PIC 9(04).
+001330 77  ATM-PIN-TRIES           PIC 9(01)  VALUE 0.
+001340 77  ATM-CHOICE              PIC 9(01).
+001350 77  ATM-AMOUNT-INPUT        PIC 9(06)V99.
+001360
+001370******************************************************************
+001380*    TRANSACTION-LOG WORK FIELDS
+001390******************************************************************
+001400 77  ATM-LOG-TYPE             PIC X(10).
+001410 77  ATM-LOG-AMOUNT           PIC S9(07)V99.
+001420 77  ATM-CURRENT-DATE         PIC 9(08).
+001430 77  ATM-CURRENT-TIME         PIC 9(08).
+001440
+001450******************************************************************
+001460*    DAILY LIMIT / OVERDRAFT CONSTANTS AND WORK FIELDS
+001470******************************************************************
+001480 77  ATM-DAILY-LIMIT          PIC 9(06)V99 VALUE 500.00.
+001490 77  ATM-OVERDRAFT-FEE        PIC 9(04)V99 VALUE 35.00.
+001500 77  ATM-PROJECTED-TOTAL      PIC 9(07)V99.
+001510 77  ATM-AVAILABLE-OD         PIC S9(08)V99.
+001520
+001530******************************************************************
+001540*    MINI STATEMENT TABLE - LAST 10 ENTRIES FOR LOGGED-IN ACCOUNT
+001550******************************************************************
+001560 01  ATM-STATEMENT-TABLE.
+001570     05  ATM-STMT-ENTRY OCCURS 10 TIMES INDEXED BY ATM-STMT-IDX.
+001580     10  ATM-STMT-DATE       PIC 9(08).
+001590     10  ATM-STMT-TYPE       PIC X(10).
+001600     10  ATM-STMT-AMOUNT     PIC S9(07)V99.
+001610 77  ATM-STMT-COUNT           PIC 9(02)  VALUE 0.
+001620 77  ATM-STMT-NEXT            PIC 9(02)  VALUE 1.
+001630 77  ATM-STMT-START           PIC 9(02).
+001640 77  ATM-STMT-PRINTED         PIC 9(02).
+001650
+001660******************************************************************
+001670*    CHECKPOINT RECOVERY WORK FIELDS
+001680*    HOLD THE LAST TWO TRANSACTION-LOG ENTRIES FOUND FOR THE
+001690*    LOGGED-IN ACCOUNT SO 2500-RESOLVE-CHECKPOINT CAN TELL WHETHER
+001700*    THE INTERRUPTED WITHDRAWAL (AND FEE) WERE ALREADY POSTED TO
+001710*    THE LOG BEFORE THE ABEND.
+001720******************************************************************
+001730 77  ATM-LAST-TYPE-A          PIC X(10).
+001740 77  ATM-LAST-AMT-A           PIC S9(07)V99.
+001750 77  ATM-LAST-TYPE-B          PIC X(10).
+001760 77  ATM-LAST-AMT-B           PIC S9(07)V99.
+001770
+001780 PROCEDURE DIVISION.
+001790******************************************************************
+001800*    0000-MAINLINE
+001810*    CONTROLLING PARAGRAPH - OPENS THE FILES, LOGS THE CUSTOMER
+001820*    IN, RESOLVES ANY LEFTOVER CHECKPOINT, THEN DRIVES THE MENU.
+001830******************************************************************
+001840 0000-MAINLINE.
+001850     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001860
+001870     IF ATM-CONTINUE-SW = 'Y'
+001880     PERFORM 2000-LOGIN THRU 2000-EXIT
+001890     IF ATM-LOGIN-OK
+001900     PERFORM 2500-RESOLVE-CHECKPOINT THRU 2500-EXIT
+001910     PERFORM 3000-MAIN-MENU THRU 3000-EXIT
+001920     UNTIL ATM-CONTINUE-SW = 'N'
+001930     END-IF
+001940     END-IF.
+001950
+001960     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001970     STOP RUN.
+001980
+001990******************************************************************
+002000*    1000-INITIALIZE
+002010*    OPENS ACCOUNT-MASTER AND TRANSACTION-LOG, CREATING EITHER
+002020*    FILE THE FIRST TIME IT IS MISSING.
+002030******************************************************************
+002040 1000-INITIALIZE.
+002050     DISPLAY "==== WELCOME TO COBOL ATM ====".
+002060     MOVE 'Y' TO ATM-CONTINUE-SW.
+002070
+002080     OPEN I-O ACCOUNT-MASTER.
+002090     IF ATM-ACCT-FS = "35"
+002100     PERFORM 1050-CREATE-ACCOUNT-MASTER THRU 1050-EXIT
+002110     OPEN I-O ACCOUNT-MASTER
+002120     END-IF.
+002130
+002140     IF ATM-ACCT-FS NOT = "00"
+002150     DISPLAY "UNABLE TO OPEN ACCOUNT MASTER FILE. STATUS="
+002160     ATM-ACCT-FS
+002170     MOVE 'N' TO ATM-CONTINUE-SW
+002180     GO TO 1000-EXIT
+002190     END-IF.
+002200
+002210     OPEN EXTEND TRANSACTION-LOG.
+002220     IF ATM-TXN-FS = "35"
+002230     OPEN OUTPUT TRANSACTION-LOG
+002240     CLOSE TRANSACTION-LOG
+002250     OPEN EXTEND TRANSACTION-LOG
+002260     END-IF.
+002270 1000-EXIT.
+002280     EXIT.
+002290
+002300******************************************************************
+002310*    1050-CREATE-ACCOUNT-MASTER
+002320*    FIRST-RUN SEED OF THE ACCOUNT MASTER - A REAL DEPLOYMENT
+002330*    POPULATES THIS VIA THE ACCOUNT-OPENING SYSTEM, NOT THE ATM.
+002340******************************************************************
+002350 1050-CREATE-ACCOUNT-MASTER.
+002360     OPEN OUTPUT ACCOUNT-MASTER.
+002370
+002380     MOVE 100001         TO ACCT-NUMBER.
+002390     MOVE 1234           TO ACCT-PIN.
+002400     MOVE 0               TO ACCT-PIN-TRIES.
+002410     SET ACCT-ACTIVE      TO TRUE.
+002420     SET ACCT-TYPE-CHECKING TO TRUE.
+002430     MOVE 1000.00         TO ACCT-BALANCE.
+002440     MOVE 500.00          TO ACCT-OVERDRAFT-LIMIT.
+002450     MOVE ZERO            TO ACCT-DAILY-WD-DATE.
+002460     MOVE ZERO            TO ACCT-DAILY-WD-TOTAL.
+002470     SET ACCT-CKPT-CLEAR  TO TRUE.
+002480     MOVE ZERO            TO ACCT-CKPT-AMOUNT.
+002490     MOVE ZERO            TO ACCT-CKPT-FEE.
+002500     WRITE ACCOUNT-RECORD.
+002510
+002520     MOVE 100002          TO ACCT-NUMBER.
+002530     MOVE 4321            TO ACCT-PIN.
+002540     MOVE 0               TO ACCT-PIN-TRIES.
+002550     SET ACCT-ACTIVE      TO TRUE.
+002560     SET ACCT-TYPE-SAVINGS TO TRUE.
+002570     MOVE 2500.00         TO ACCT-BALANCE.
+002580     MOVE 0.00            TO ACCT-OVERDRAFT-LIMIT.
+002590     MOVE ZERO            TO ACCT-DAILY-WD-DATE.
+002600     MOVE ZERO            TO ACCT-DAILY-WD-TOTAL.
+002610     SET ACCT-CKPT-CLEAR  TO TRUE.
+002620     MOVE ZERO            TO ACCT-CKPT-AMOUNT.
+002630     MOVE ZERO            TO ACCT-CKPT-FEE.
+002640     WRITE ACCOUNT-RECORD.
+002650
+002660     CLOSE ACCOUNT-MASTER.
+002670 1050-EXIT.
+002680     EXIT.
+002690
+002700******************************************************************
+002710*    2000-LOGIN
+002720*    PROMPTS FOR ACCOUNT NUMBER AND PIN AND ALLOWS UP TO 3 TRIES
+002730*    BEFORE DENYING ACCESS AND LOCKING THE ACCOUNT.
+002740******************************************************************
+002750 2000-LOGIN.
+002760     MOVE 0 TO ATM-PIN-TRIES.
+002770     PERFORM 2100-PROMPT-CREDENTIALS THRU 2100-EXIT
+002780     UNTIL ATM-LOGIN-OK OR ATM-LOGIN-DENIED.
+002790 2000-EXIT.
+002800     EXIT.
+002810
+002820******************************************************************
+002830*    2100-PROMPT-CREDENTIALS
+002840*    ONE LOGIN ATTEMPT - LOOKS UP THE ACCOUNT, CHECKS FOR A
+002850*    LOCKOUT, THEN COMPARES THE ENTERED PIN.
+002860******************************************************************
+002870 2100-PROMPT-CREDENTIALS.
+002880     SET ATM-ACCT-NOT-FOUND TO TRUE.
+002890
+002900     DISPLAY "ENTER YOUR ACCOUNT NUMBER: ".
+002910     ACCEPT ACCT-NUMBER.
+002920     DISPLAY "ENTER YOUR 4-DIGIT PIN: ".
+002930     ACCEPT ATM-ENTERED-PIN.
+002940
+002950     READ ACCOUNT-MASTER
+002960     INVALID KEY
+002970     DISPLAY "ACCOUNT NOT FOUND."
+002980     ADD 1 TO ATM-PIN-TRIES
+002990     NOT INVALID KEY
+003000     SET ATM-ACCT-FOUND TO TRUE
+003010     END-READ.
+003020
+003030     IF ATM-ACCT-FOUND
+003040     IF ACCT-LOCKED
+003050     DISPLAY "ACCOUNT IS LOCKED. SEE A TELLER."
+003060     SET ATM-LOGIN-DENIED TO TRUE
+003070     MOVE 'N' TO ATM-CONTINUE-SW
+003080     GO TO 2100-EXIT
+003090     END-IF
+003100     IF ATM-ENTERED-PIN = ACCT-PIN
+003110     SET ATM-LOGIN-OK TO TRUE
+003120     MOVE 0 TO ACCT-PIN-TRIES
+003130     REWRITE ACCOUNT-RECORD
+003140     DISPLAY "LOGIN SUCCESSFUL."
+003150     GO TO 2100-EXIT
+003160     ELSE
+003170     DISPLAY "INVALID PIN."
+003180     ADD 1 TO ACCT-PIN-TRIES
+003190     END-IF
+003200     END-IF.
+003210
+003220     PERFORM 2200-LOGIN-FAILED THRU 2200-EXIT.
+003230 2100-EXIT.
+003240     EXIT.
+003250
+003260******************************************************************
+003270*    2200-LOGIN-FAILED
+003280*    THE LOCKOUT COUNT IS KEPT ON THE ACCOUNT ITSELF
+003290*    (ACCT-PIN-TRIES) SO IT FOLLOWS THE ACCOUNT THAT WAS ACTUALLY
+003300*    MISTYPED, NOT WHATEVER ACCOUNT NUMBER HAPPENED TO BE TYPED
+003310*    ON THE LAST ATTEMPT. A RUN OF BAD ACCOUNT NUMBERS (NO
+003320*    ACCOUNT FOUND AT ALL) IS CAPPED BY THE SESSION-WIDE
+003330*    ATM-PIN-TRIES INSTEAD, SINCE THERE IS NO ACCOUNT RECORD TO
+003340*    CHARGE THE ATTEMPT AGAINST.
+003350******************************************************************
+003360 2200-LOGIN-FAILED.
+003370     IF ATM-ACCT-FOUND
+003380     REWRITE ACCOUNT-RECORD
+003390     IF ACCT-PIN-TRIES >= 3
+003400     DISPLAY "TOO MANY INVALID ATTEMPTS. ACCESS DENIED."
+003410     SET ATM-LOGIN-DENIED TO TRUE
+003420     MOVE 'N' TO ATM-CONTINUE-SW
+003430     SET ACCT-LOCKED TO TRUE
+003440     REWRITE ACCOUNT-RECORD
+003450     DISPLAY "ACCOUNT LOCKED. SEE A TELLER TO UNLOCK IT."
+003460     ELSE
+003470     DISPLAY "PLEASE TRY AGAIN."
+003480     END-IF
+003490     ELSE
+003500     IF ATM-PIN-TRIES >= 3
+003510     DISPLAY "TOO MANY INVALID ATTEMPTS. ACCESS DENIED."
+003520     SET ATM-LOGIN-DENIED TO TRUE
+003530     MOVE 'N' TO ATM-CONTINUE-SW
+003540     ELSE
+003550     DISPLAY "PLEASE TRY AGAIN."
+003560     END-IF
+003570     END-IF.
+003580 2200-EXIT.
+003590     EXIT.
+003600
+003610******************************************************************
+003620*    2500-RESOLVE-CHECKPOINT
+003630*    RUNS RIGHT AFTER LOGIN, BEFORE MAIN-MENU ACCEPTS ANY NEW
+003640*    TRANSACTIONS. IF THE ACCOUNT WAS LEFT WITH A PENDING
+003650*    CHECKPOINT (THE JOB DIED SOMEWHERE BETWEEN THE DEBIT AND
+003660*    THE FOLLOW-UP REWRITE) THE STORED BALANCE IS STILL THE
+003670*    PRE-DEBIT BALANCE, SO THE DEBIT (PRINCIPAL AND ANY OVERDRAFT
+003680*    FEE) IS APPLIED EXACTLY ONCE AND THE MARKER IS CLEARED. THE
+003690*    RECOVERED PRINCIPAL IS ADDED BACK TO THE DAILY WITHDRAWAL
+003700*    WATERMARK ONLY IF THE CHECKPOINT WAS SET TODAY - A WITHDRAWAL
+003710*    INTERRUPTED ON AN EARLIER DAY HAS NO BEARING ON TODAY'S LIMIT
+003720*    2600-FIND-LAST-LOG-ENTRIES LOOKS ONLY AT LOG ENTRIES WRITTEN
+003730*    AT OR AFTER THE CHECKPOINT'S OWN ACCT-CKPT-DATE/TIME, SO IT
+003740*    CAN TELL WHETHER THE ORIGINAL RUN (OR A PRIOR, INTERRUPTED
+003750*    RECOVERY OF IT) ALREADY GOT AS FAR AS WRITING THE WITHDRAWAL/
+003760*    OD-FEE (OR RECOVERY/RCVR-FEE) LOG ENTRIES BEFORE IT DIED,
+003770*    RATHER THAN MATCHING AGAINST UNRELATED EARLIER HISTORY FOR
+003780*    THE SAME ACCOUNT - SO WE DO NOT LOG THEM A SECOND TIME (WHICH
+003790*    WOULD DOUBLE COUNT THE WITHDRAWAL ON THE END-OF-DAY
+003800*    RECONCILIATION) OR FAIL TO LOG A DIFFERENT ONE THAT MERELY
+003810*    HAPPENS TO MATCH AN OLDER ENTRY'S TYPE AND AMOUNT.
+003820******************************************************************
+003830 2500-RESOLVE-CHECKPOINT.
+003840     IF ACCT-CKPT-PENDING
+003850     DISPLAY "PRIOR SESSION ENDED MID-WITHDRAWAL. RESOLVING."
+003860     PERFORM 2600-FIND-LAST-LOG-ENTRIES THRU 2600-EXIT
+003870
+003880     SUBTRACT ACCT-CKPT-AMOUNT FROM ACCT-BALANCE
+003890     PERFORM 6100-RESET-DAILY-TOTAL THRU 6100-EXIT
+003900     IF ACCT-CKPT-DATE = ACCT-DAILY-WD-DATE
+003910     ADD ACCT-CKPT-AMOUNT TO ACCT-DAILY-WD-TOTAL
+003920     END-IF
+003930     IF NOT ((ATM-LAST-TYPE-A = "WITHDRAWAL" OR
+003940         ATM-LAST-TYPE-A = "RECOVERY")
+003950         AND ATM-LAST-AMT-A = ACCT-CKPT-AMOUNT)
+003960     AND NOT ((ATM-LAST-TYPE-B = "WITHDRAWAL" OR
+003970         ATM-LAST-TYPE-B = "RECOVERY")
+003980         AND ATM-LAST-AMT-B = ACCT-CKPT-AMOUNT)
+003990     MOVE ACCT-CKPT-AMOUNT TO ATM-LOG-AMOUNT
+004000     MOVE "RECOVERY" TO ATM-LOG-TYPE
+004010     PERFORM 8500-WRITE-LOG THRU 8500-EXIT
+004020     END-IF
+004030
+004040     IF ACCT-CKPT-FEE > ZERO
+004050     SUBTRACT ACCT-CKPT-FEE FROM ACCT-BALANCE
+004060     IF NOT ((ATM-LAST-TYPE-A = "OD-FEE" OR
+004070         ATM-LAST-TYPE-A = "RCVR-FEE")
+004080         AND ATM-LAST-AMT-A = ACCT-CKPT-FEE)
+004090     AND NOT ((ATM-LAST-TYPE-B = "OD-FEE" OR
+004100         ATM-LAST-TYPE-B = "RCVR-FEE")
+004110         AND ATM-LAST-AMT-B = ACCT-CKPT-FEE)
+004120     MOVE ACCT-CKPT-FEE TO ATM-LOG-AMOUNT
+004130     MOVE "RCVR-FEE" TO ATM-LOG-TYPE
+004140     PERFORM 8500-WRITE-LOG THRU 8500-EXIT
+004150     END-IF
+004160     END-IF
+004170
+004180     SET ACCT-CKPT-CLEAR TO TRUE
+004190     MOVE ZERO TO ACCT-CKPT-AMOUNT
+004200     MOVE ZERO TO ACCT-CKPT-FEE
+004210     MOVE ZERO TO ACCT-CKPT-DATE
+004220     MOVE ZERO TO ACCT-CKPT-TIME
+004230     REWRITE ACCOUNT-RECORD
+004240     DISPLAY "RECOVERY COMPLETE. BALANCE ADJUSTED."
+004250     END-IF.
+004260 2500-EXIT.
+004270     EXIT.
+004280
+004290******************************************************************
+004300*    2600-FIND-LAST-LOG-ENTRIES
+004310*    SCANS TRANSACTION-LOG FOR THE LOGGED-IN ACCOUNT AND KEEPS THE
+004320*    LAST TWO ENTRIES (TYPE AND AMOUNT) LOGGED AT OR AFTER THE
+004330*    CHECKPOINT'S OWN ACCT-CKPT-DATE/TIME, SO THE RECOVERY
+004340*    PARAGRAPH CAN TELL WHETHER THE WITHDRAWAL AND/OR OVERDRAFT
+004350*    FEE THAT WAS CHECKPOINTED WERE ALREADY POSTED TO THE LOG
+004360*    BEFORE THE PRIOR RUN DIED, WITHOUT MATCHING AGAINST AN
+004370*    EARLIER, UNRELATED ENTRY FOR THE SAME ACCOUNT THAT HAPPENS
+004380*    TO SHARE THE SAME TYPE AND AMOUNT.
+004390******************************************************************
+004400 2600-FIND-LAST-LOG-ENTRIES.
+004410     MOVE SPACES TO ATM-LAST-TYPE-A.
+004420     MOVE SPACES TO ATM-LAST-TYPE-B.
+004430     MOVE ZERO TO ATM-LAST-AMT-A.
+004440     MOVE ZERO TO ATM-LAST-AMT-B.
+004450     CLOSE TRANSACTION-LOG.
+004460     MOVE 'N' TO ATM-TXN-EOF-SW.
+004470
+004480     OPEN INPUT TRANSACTION-LOG.
+004490     IF ATM-TXN-FS = "00"
+004500     PERFORM 7100-READ-LOG-ENTRY THRU 7100-EXIT
+004510     PERFORM UNTIL ATM-TXN-EOF
+004520     IF TXN-ACCOUNT = ACCT-NUMBER
+004530     AND (TXN-DATE > ACCT-CKPT-DATE
+004540     OR (TXN-DATE = ACCT-CKPT-DATE
+004550         AND TXN-TIME NOT < ACCT-CKPT-TIME))
+004560     MOVE ATM-LAST-TYPE-B TO ATM-LAST-TYPE-A
+004570     MOVE ATM-LAST-AMT-B TO ATM-LAST-AMT-A
+004580     MOVE TXN-TYPE TO ATM-LAST-TYPE-B
+004590     MOVE TXN-AMOUNT TO ATM-LAST-AMT-B
+004600     END-IF
+004610     PERFORM 7100-READ-LOG-ENTRY THRU 7100-EXIT
+004620     END-PERFORM
+004630     CLOSE TRANSACTION-LOG
+004640     END-IF.
+004650
+004660     OPEN EXTEND TRANSACTION-LOG.
+004670 2600-EXIT.
+004680     EXIT.
+004690
+004700******************************************************************
+004710*    3000-MAIN-MENU
+004720*    ONE PASS THROUGH THE MENU - MAINLINE PERFORMS THIS UNTIL
+004730*    THE CUSTOMER EXITS.
+004740******************************************************************
+004750 3000-MAIN-MENU.
+004760     DISPLAY "==============================".
+004770     DISPLAY "1. CHECK BALANCE".
+004780     DISPLAY "2. DEPOSIT MONEY".
+004790     DISPLAY "3. WITHDRAW MONEY".
+004800     DISPLAY "4. EXIT".
+004810     DISPLAY "5. MINI STATEMENT".
+004820     DISPLAY "ENTER YOUR CHOICE: ".
+004830     ACCEPT ATM-CHOICE.
+004840
+004850     EVALUATE ATM-CHOICE
+004860     WHEN 1
+004870     PERFORM 4000-CHECK-BALANCE THRU 4000-EXIT
+004880     WHEN 2
+004890     PERFORM 5000-DEPOSIT THRU 5000-EXIT
+004900     WHEN 3
+004910     PERFORM 6000-WITHDRAW THRU 6000-EXIT
+004920     WHEN 4
+004930     DISPLAY "THANK YOU FOR USING COBOL ATM."
+004940     MOVE 'N' TO ATM-CONTINUE-SW
+004950     WHEN 5
+004960     PERFORM 7000-MINI-STATEMENT THRU 7000-EXIT
+004970     WHEN OTHER
+004980     DISPLAY "INVALID CHOICE. TRY AGAIN."
+004990     END-EVALUATE.
+005000
+005010     IF ATM-CONTINUE-SW = 'Y'
+005020     DISPLAY "DO YOU WANT TO CONTINUE? (Y/N): "
+005030     ACCEPT ATM-CONTINUE-SW
+005040     END-IF.
+005050 3000-EXIT.
+005060     EXIT.
+005070
+005080******************************************************************
+005090*    4000-CHECK-BALANCE
+005100******************************************************************
+005110 4000-CHECK-BALANCE.
+005120     DISPLAY "CURRENT BALANCE: $" ACCT-BALANCE.
+005130 4000-EXIT.
+005140     EXIT.
+005150
+005160******************************************************************
+005170*    5000-DEPOSIT
+005180******************************************************************
+005190 5000-DEPOSIT.
+005200     DISPLAY "ENTER AMOUNT TO DEPOSIT: ".
+005210     ACCEPT ATM-AMOUNT-INPUT.
+005220     ADD ATM-AMOUNT-INPUT TO ACCT-BALANCE.
+005230     MOVE ATM-AMOUNT-INPUT TO ATM-LOG-AMOUNT.
+005240     MOVE "DEPOSIT" TO ATM-LOG-TYPE.
+005250     PERFORM 8500-WRITE-LOG THRU 8500-EXIT.
+005260     REWRITE ACCOUNT-RECORD.
+005270     DISPLAY "DEPOSIT SUCCESSFUL. NEW BALANCE: $" ACCT-BALANCE.
+005280 5000-EXIT.
+005290     EXIT.
+005300
+005310******************************************************************
+005320*    6000-WITHDRAW
+005330*    CHECKS THE DAILY LIMIT, THEN POSTS EITHER A NORMAL OR AN
+005340*    OVERDRAFT WITHDRAWAL (SEE 6200/6300) THROUGH THE CHECKPOINT.
+005350******************************************************************
+005360 6000-WITHDRAW.
+005370     DISPLAY "ENTER AMOUNT TO WITHDRAW: ".
+005380     ACCEPT ATM-AMOUNT-INPUT.
+005390     PERFORM 6100-RESET-DAILY-TOTAL THRU 6100-EXIT.
+005400
+005410     COMPUTE ATM-PROJECTED-TOTAL =
+005420     ACCT-DAILY-WD-TOTAL + ATM-AMOUNT-INPUT.
+005430
+005440     IF ATM-PROJECTED-TOTAL > ATM-DAILY-LIMIT
+005450     DISPLAY "DAILY WITHDRAWAL LIMIT EXCEEDED."
+005460     GO TO 6000-EXIT
+005470     END-IF.
+005480
+005490     IF ATM-AMOUNT-INPUT <= ACCT-BALANCE
+005500     PERFORM 6200-POST-WITHDRAWAL THRU 6200-EXIT
+005510     ELSE
+005520     COMPUTE ATM-AVAILABLE-OD =
+005530     ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT
+005540     IF ATM-AMOUNT-INPUT <= ATM-AVAILABLE-OD
+005550     PERFORM 6300-POST-OVERDRAFT-WITHDRAWAL THRU 6300-EXIT
+005560     ELSE
+005570     DISPLAY "INSUFFICIENT FUNDS."
+005580     END-IF
+005590     END-IF.
+005600 6000-EXIT.
+005610     EXIT.
+005620
+005630******************************************************************
+005640*    6100-RESET-DAILY-TOTAL
+005650*    ZEROES THE RUNNING WITHDRAWAL TOTAL THE FIRST TIME AN
+005660*    ACCOUNT IS TOUCHED ON A NEW CALENDAR DATE.
+005670******************************************************************
+005680 6100-RESET-DAILY-TOTAL.
+005690     ACCEPT ATM-CURRENT-DATE FROM DATE YYYYMMDD.
+005700     IF ACCT-DAILY-WD-DATE NOT = ATM-CURRENT-DATE
+005710     MOVE ATM-CURRENT-DATE TO ACCT-DAILY-WD-DATE
+005720     MOVE ZERO TO ACCT-DAILY-WD-TOTAL
+005730     END-IF.
+005740 6100-EXIT.
+005750     EXIT.
+005760
+005770******************************************************************
+005780*    6200-POST-WITHDRAWAL
+005790*    NORMAL (NON-OVERDRAWN) WITHDRAWAL. THE CHECKPOINT MARKER IS
+005800*    WRITTEN WITH THE PRE-DEBIT BALANCE STILL ON FILE, THE DEBIT
+005810*    IS APPLIED AND LOGGED, AND ONLY THEN IS THE MARKER CLEARED.
+005820******************************************************************
+005830 6200-POST-WITHDRAWAL.
+005840     ACCEPT ATM-CURRENT-DATE FROM DATE YYYYMMDD.
+005850     ACCEPT ATM-CURRENT-TIME FROM TIME.
+005860     MOVE ATM-AMOUNT-INPUT TO ACCT-CKPT-AMOUNT.
+005870     MOVE ZERO TO ACCT-CKPT-FEE.
+005880     MOVE ATM-CURRENT-DATE TO ACCT-CKPT-DATE.
+005890     MOVE ATM-CURRENT-TIME TO ACCT-CKPT-TIME.
+005900     SET ACCT-CKPT-PENDING TO TRUE.
+005910     REWRITE ACCOUNT-RECORD.
+005920
+005930     SUBTRACT ATM-AMOUNT-INPUT FROM ACCT-BALANCE.
+005940     ADD ATM-AMOUNT-INPUT TO ACCT-DAILY-WD-TOTAL.
+005950     MOVE ATM-AMOUNT-INPUT TO ATM-LOG-AMOUNT.
+005960     MOVE "WITHDRAWAL" TO ATM-LOG-TYPE.
+005970     PERFORM 8500-WRITE-LOG THRU 8500-EXIT.
+005980
+005990     SET ACCT-CKPT-CLEAR TO TRUE.
+006000     MOVE ZERO TO ACCT-CKPT-AMOUNT.
+006010     MOVE ZERO TO ACCT-CKPT-DATE.
+006020     MOVE ZERO TO ACCT-CKPT-TIME.
+006030     REWRITE ACCOUNT-RECORD.
+006040     DISPLAY "WITHDRAWAL SUCCESSFUL. NEW BALANCE: $" ACCT-BALANCE.
+006050 6200-EXIT.
+006060     EXIT.
+006070
+006080******************************************************************
+006090*    6300-POST-OVERDRAFT-WITHDRAWAL
+006100*    WITHDRAWAL THAT DIPS INTO THE ACCOUNT'S OVERDRAFT LIMIT.
+006110*    POSTS THE WITHDRAWAL AND THE FLAT OVERDRAFT FEE AS TWO
+006120*    SEPARATE TRANSACTION-LOG ENTRIES, UNDER THE SAME CHECKPOINT
+006130*    PROTECTION AS A NORMAL WITHDRAWAL. THE FEE IS CHECKPOINTED
+006140*    RIGHT ALONGSIDE THE PRINCIPAL (ACCT-CKPT-FEE) SO A RESTART
+006150*    REAPPLIES BOTH HALVES OF THE DEBIT, NOT JUST THE WITHDRAWAL.
+006160******************************************************************
+006170 6300-POST-OVERDRAFT-WITHDRAWAL.
+006180     ACCEPT ATM-CURRENT-DATE FROM DATE YYYYMMDD.
+006190     ACCEPT ATM-CURRENT-TIME FROM TIME.
+006200     MOVE ATM-AMOUNT-INPUT TO ACCT-CKPT-AMOUNT.
+006210     MOVE ATM-OVERDRAFT-FEE TO ACCT-CKPT-FEE.
+006220     MOVE ATM-CURRENT-DATE TO ACCT-CKPT-DATE.
+006230     MOVE ATM-CURRENT-TIME TO ACCT-CKPT-TIME.
+006240     SET ACCT-CKPT-PENDING TO TRUE.
+006250     REWRITE ACCOUNT-RECORD.
+006260
+006270     SUBTRACT ATM-AMOUNT-INPUT FROM ACCT-BALANCE.
+006280     ADD ATM-AMOUNT-INPUT TO ACCT-DAILY-WD-TOTAL.
+006290     MOVE ATM-AMOUNT-INPUT TO ATM-LOG-AMOUNT.
+006300     MOVE "WITHDRAWAL" TO ATM-LOG-TYPE.
+006310     PERFORM 8500-WRITE-LOG THRU 8500-EXIT.
+006320
+006330     SUBTRACT ATM-OVERDRAFT-FEE FROM ACCT-BALANCE.
+006340     MOVE ATM-OVERDRAFT-FEE TO ATM-LOG-AMOUNT.
+006350     MOVE "OD-FEE" TO ATM-LOG-TYPE.
+006360     PERFORM 8500-WRITE-LOG THRU 8500-EXIT.
+006370
+006380     SET ACCT-CKPT-CLEAR TO TRUE.
+006390     MOVE ZERO TO ACCT-CKPT-AMOUNT.
+006400     MOVE ZERO TO ACCT-CKPT-FEE.
+006410     MOVE ZERO TO ACCT-CKPT-DATE.
+006420     MOVE ZERO TO ACCT-CKPT-TIME.
+006430     REWRITE ACCOUNT-RECORD.
+006440
+006450     DISPLAY "OVERDRAFT USED. FEE CHARGED: $" ATM-OVERDRAFT-FEE.
+006460     DISPLAY "NEW BALANCE: $" ACCT-BALANCE.
+006470 6300-EXIT.
+006480     EXIT.
+006490
+006500******************************************************************
+006510*    7000-MINI-STATEMENT
+006520*    SCANS TRANSACTION-LOG FOR THE LOGGED-IN ACCOUNT AND KEEPS
+006530*    THE LAST 10 MATCHING ENTRIES IN ATM-STATEMENT-TABLE.
+006540******************************************************************
+006550 7000-MINI-STATEMENT.
+006560     CLOSE TRANSACTION-LOG.
+006570     MOVE 0 TO ATM-STMT-COUNT.
+006580     MOVE 1 TO ATM-STMT-NEXT.
+006590     MOVE 'N' TO ATM-TXN-EOF-SW.
+006600
+006610     OPEN INPUT TRANSACTION-LOG.
+006620     IF ATM-TXN-FS NOT = "00"
+006630     DISPLAY "NO TRANSACTION HISTORY AVAILABLE."
+006640     ELSE
+006650     PERFORM 7100-READ-LOG-ENTRY THRU 7100-EXIT
+006660     PERFORM UNTIL ATM-TXN-EOF
+006670     IF TXN-ACCOUNT = ACCT-NUMBER
+006680     PERFORM 7200-STORE-STMT-ENTRY THRU 7200-EXIT
+006690     END-IF
+006700     PERFORM 7100-READ-LOG-ENTRY THRU 7100-EXIT
+006710     END-PERFORM
+006720     CLOSE TRANSACTION-LOG
+006730     PERFORM 7300-DISPLAY-STATEMENT THRU 7300-EXIT
+006740     END-IF.
+006750
+006760     OPEN EXTEND TRANSACTION-LOG.
+006770 7000-EXIT.
+006780     EXIT.
+006790
+006800 7100-READ-LOG-ENTRY.
+006810     READ TRANSACTION-LOG
+006820     AT END
+006830     MOVE 'Y' TO ATM-TXN-EOF-SW
+006840     END-READ.
+006850 7100-EXIT.
+006860     EXIT.
+006870
+006880******************************************************************
+006890*    7200-STORE-STMT-ENTRY
+006900*    KEEPS A ROLLING WINDOW OF THE LAST 10 MATCHING ENTRIES.
+006910******************************************************************
+006920 7200-STORE-STMT-ENTRY.
+006930     MOVE TXN-DATE   TO ATM-STMT-DATE(ATM-STMT-NEXT).
+006940     MOVE TXN-TYPE   TO ATM-STMT-TYPE(ATM-STMT-NEXT).
+006950     MOVE TXN-AMOUNT TO ATM-STMT-AMOUNT(ATM-STMT-NEXT).
+006960     IF ATM-STMT-COUNT < 10
+006970     ADD 1 TO ATM-STMT-COUNT
+006980     END-IF.
+006990     ADD 1 TO ATM-STMT-NEXT.
+007000     IF ATM-STMT-NEXT > 10
+007010     MOVE 1 TO ATM-STMT-NEXT
+007020     END-IF.
+007030 7200-EXIT.
+007040     EXIT.
+007050
+007060******************************************************************
+007070*    7300-DISPLAY-STATEMENT
+007080*    ATM-STMT-ENTRY IS A CIRCULAR BUFFER - ATM-STMT-NEXT IS THE
+007090*    SLOT THE NEXT ENTRY WOULD LAND IN, WHICH IS ALSO THE OLDEST
+007100*    SLOT STILL HELD ONCE THE BUFFER HAS WRAPPED. STARTING THE
+007110*    WALK THERE (OR AT SLOT 1 IF IT HAS NEVER WRAPPED) AND
+007120*    STEPPING FORWARD WITH WRAPAROUND PRINTS THE ENTRIES OLDEST
+007130*    TO NEWEST, THE WAY A REAL ATM SLIP DOES.
+007140******************************************************************
+007150 7300-DISPLAY-STATEMENT.
+007160     DISPLAY "---- MINI STATEMENT ----".
+007170     IF ATM-STMT-COUNT = 0
+007180     DISPLAY "NO TRANSACTIONS FOUND FOR THIS ACCOUNT."
+007190     ELSE
+007200     IF ATM-STMT-COUNT < 10
+007210     MOVE 1 TO ATM-STMT-START
+007220     ELSE
+007230     MOVE ATM-STMT-NEXT TO ATM-STMT-START
+007240     END-IF
+007250     SET ATM-STMT-IDX TO ATM-STMT-START
+007260     PERFORM 7400-PRINT-STMT-LINE THRU 7400-EXIT
+007270     VARYING ATM-STMT-PRINTED FROM 1 BY 1
+007280     UNTIL ATM-STMT-PRINTED > ATM-STMT-COUNT
+007290     END-IF.
+007300 7300-EXIT.
+007310     EXIT.
+007320
+007330 7400-PRINT-STMT-LINE.
+007340     DISPLAY ATM-STMT-DATE(ATM-STMT-IDX) " "
+007350     ATM-STMT-TYPE(ATM-STMT-IDX) " $"
+007360     ATM-STMT-AMOUNT(ATM-STMT-IDX).
+007370     SET ATM-STMT-IDX UP BY 1.
+007380     IF ATM-STMT-IDX > 10
+007390     SET ATM-STMT-IDX TO 1
+007400     END-IF.
+007410 7400-EXIT.
+007420     EXIT.
+007430
+007440******************************************************************
+007450*    8500-WRITE-LOG
+007460*    APPENDS ONE TRANSACTION-LOG RECORD FOR THE CURRENT ACCOUNT
+007470*    USING ATM-LOG-TYPE/ATM-LOG-AMOUNT SET BY THE CALLER.
+007480******************************************************************
+007490 8500-WRITE-LOG.
+007500     ACCEPT ATM-CURRENT-DATE FROM DATE YYYYMMDD.
+007510     ACCEPT ATM-CURRENT-TIME FROM TIME.
+007520     MOVE ATM-CURRENT-DATE TO TXN-DATE.
+007530     MOVE ATM-CURRENT-TIME TO TXN-TIME.
+007540     MOVE ACCT-NUMBER     TO TXN-ACCOUNT.
+007550     MOVE ATM-LOG-TYPE    TO TXN-TYPE.
+007560     MOVE ATM-LOG-AMOUNT  TO TXN-AMOUNT.
+007570     MOVE ACCT-BALANCE    TO TXN-BALANCE.
+007580     WRITE TRANSACTION-RECORD.
+007590 8500-EXIT.
+007600     EXIT.
+007610
+007620******************************************************************
+007630*    9000-TERMINATE
+007640******************************************************************
+007650 9000-TERMINATE.
+007660     CLOSE ACCOUNT-MASTER.
+007670     CLOSE TRANSACTION-LOG.
+007680     DISPLAY "SESSION ENDED. PLEASE TAKE YOUR CARD.".
+007690 9000-EXIT.
+007700     EXIT.
