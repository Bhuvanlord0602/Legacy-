@@ -0,0 +1,153 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  INTPOST.
+000030 AUTHOR.      R HOLLOWAY.
+000040 INSTALLATION. RETAIL BANKING SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ------------------------------------------------------------
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------- ----  --------------------------------------------
+000120*    08/09/2026 RH    ORIGINAL PROGRAM - MONTHLY INTEREST POSTING
+000130*                     FOR SAVINGS-TYPE ACCOUNTS ON ACCOUNT-MASTER.
+000140*                     POSTS EACH INTEREST CREDIT AS ITS OWN
+000150*                     TRANSACTION-LOG ENTRY AND UPDATES THE
+000160*                     STORED BALANCE.
+000165*    08/09/2026 RH    LOGS THE INTEREST CREDIT BEFORE REWRITING
+000166*                     THE ACCOUNT BALANCE, SO A CRASH MID-POST
+000167*                     CAN NEVER LEAVE A BALANCE CHANGE WITH NO
+000168*                     LOG ENTRY BEHIND IT.
+000170******************************************************************
+000180
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT ACCOUNT-MASTER  ASSIGN TO "ACCTMAST"
+000230     ORGANIZATION IS INDEXED
+000240     ACCESS MODE IS DYNAMIC
+000250     RECORD KEY IS ACCT-NUMBER
+000260     FILE STATUS IS IP-ACCT-FS.
+000270
+000280     SELECT TRANSACTION-LOG ASSIGN TO "TXNLOG"
+000290     ORGANIZATION IS LINE SEQUENTIAL
+000300     FILE STATUS IS IP-TXN-FS.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  ACCOUNT-MASTER
+000350     LABEL RECORDS ARE STANDARD.
+000360     COPY ACCTREC.
+000370
+000380 FD  TRANSACTION-LOG
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY TXNREC.
+000410
+000420 WORKING-STORAGE SECTION.
+000430******************************************************************
+000440*    FILE STATUS AND SWITCHES
+000450******************************************************************
+000460 01  IP-ACCT-FS               PIC X(02)  VALUE "00".
+000470 01  IP-TXN-FS                PIC X(02)  VALUE "00".
+000480
+000490 01  IP-ACCT-EOF-SW           PIC X(01)  VALUE 'N'.
+000500     88  IP-ACCT-EOF                  VALUE 'Y'.
+000510
+000520******************************************************************
+000530*    INTEREST RATE AND WORK FIELDS
+000540******************************************************************
+000550 77  IP-MONTHLY-RATE           PIC 9V9999  VALUE 0.0050.
+000560 77  IP-INTEREST-AMOUNT        PIC S9(07)V99.
+000570 77  IP-ACCOUNTS-POSTED        PIC 9(06)  VALUE 0.
+000580 77  IP-INTEREST-TOTAL         PIC S9(09)V99 VALUE 0.
+000590
+000600 PROCEDURE DIVISION.
+000610******************************************************************
+000620*    0000-MAINLINE
+000630******************************************************************
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000660     PERFORM 2000-PROCESS-ACCOUNTS THRU 2000-EXIT.
+000670     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000680     STOP RUN.
+000690
+000700******************************************************************
+000710*    1000-INITIALIZE
+000720******************************************************************
+000730 1000-INITIALIZE.
+000740     OPEN I-O ACCOUNT-MASTER.
+000750     IF IP-ACCT-FS NOT = "00"
+000760     DISPLAY "UNABLE TO OPEN ACCOUNT MASTER FILE. STATUS="
+000770     IP-ACCT-FS
+000780     STOP RUN
+000790     END-IF.
+000800
+000810     OPEN EXTEND TRANSACTION-LOG.
+000820     IF IP-TXN-FS = "35"
+000830     OPEN OUTPUT TRANSACTION-LOG
+000840     CLOSE TRANSACTION-LOG
+000850     OPEN EXTEND TRANSACTION-LOG
+000860     END-IF.
+000870 1000-EXIT.
+000880     EXIT.
+000890
+000900******************************************************************
+000910*    2000-PROCESS-ACCOUNTS
+000920*    SEQUENTIAL PASS OVER ACCOUNT-MASTER - POSTS INTEREST TO
+000930*    EVERY ACTIVE SAVINGS ACCOUNT WITH A POSITIVE BALANCE.
+000940******************************************************************
+000950 2000-PROCESS-ACCOUNTS.
+000960     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+000970     PERFORM UNTIL IP-ACCT-EOF
+000980     IF ACCT-TYPE-SAVINGS AND ACCT-ACTIVE
+000990     AND ACCT-BALANCE > 0
+001000     PERFORM 2200-POST-INTEREST THRU 2200-EXIT
+001010     END-IF
+001020     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT
+001030     END-PERFORM.
+001040 2000-EXIT.
+001050     EXIT.
+001060
+001070 2100-READ-ACCOUNT.
+001080     READ ACCOUNT-MASTER NEXT
+001090     AT END
+001100     MOVE 'Y' TO IP-ACCT-EOF-SW
+001110     END-READ.
+001120 2100-EXIT.
+001130     EXIT.
+001140
+001150******************************************************************
+001160*    2200-POST-INTEREST
+001170*    COMPUTES INTEREST ON THE CURRENT BALANCE, ADDS IT TO THE
+001180*    BALANCE, REWRITES THE ACCOUNT, AND LOGS THE CREDIT.
+001190******************************************************************
+001200 2200-POST-INTEREST.
+001210     COMPUTE IP-INTEREST-AMOUNT ROUNDED =
+001220     ACCT-BALANCE * IP-MONTHLY-RATE.
+001230     ADD IP-INTEREST-AMOUNT TO ACCT-BALANCE.
+001240
+001250     ACCEPT TXN-DATE FROM DATE YYYYMMDD.
+001260     ACCEPT TXN-TIME FROM TIME.
+001270     MOVE ACCT-NUMBER      TO TXN-ACCOUNT.
+001280     MOVE "INTEREST"       TO TXN-TYPE.
+001290     MOVE IP-INTEREST-AMOUNT TO TXN-AMOUNT.
+001300     MOVE ACCT-BALANCE     TO TXN-BALANCE.
+001310     WRITE TRANSACTION-RECORD.
+001320
+001330     REWRITE ACCOUNT-RECORD.
+001340     ADD 1 TO IP-ACCOUNTS-POSTED.
+001350     ADD IP-INTEREST-AMOUNT TO IP-INTEREST-TOTAL.
+001360 2200-EXIT.
+001370     EXIT.
+001380
+001390******************************************************************
+001400*    9000-TERMINATE
+001410******************************************************************
+001420 9000-TERMINATE.
+001430     CLOSE ACCOUNT-MASTER.
+001440     CLOSE TRANSACTION-LOG.
+001450     DISPLAY "INTEREST POSTING COMPLETE.".
+001460     DISPLAY "ACCOUNTS POSTED: " IP-ACCOUNTS-POSTED.
+001470     DISPLAY "TOTAL INTEREST:  " IP-INTEREST-TOTAL.
+001480 9000-EXIT.
+001490     EXIT.
